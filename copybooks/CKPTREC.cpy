@@ -0,0 +1,8 @@
+000100*****************************************************************
+000200*    CKPTREC.CPY                                                *
+000300*    LAST VISITOR KEY SUCCESSFULLY GREETED - WRITTEN AFTER      *
+000400*    EVERY CALL TO HELLO-NAME-FUNCTION SO A RESTART CAN RESUME  *
+000500*    FROM THE NEXT UNTOUCHED RECORD ON VISTFILE.                 *
+000600*****************************************************************
+000700 01  CKPT-RECORD.
+000800     05  CKPT-LAST-KEY               PIC X(10).
