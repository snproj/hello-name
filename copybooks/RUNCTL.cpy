@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200*    RUNCTL.CPY                                                 *
+000300*    RUN-CONTROL PASSED ON EVERY CALL TO HELLO-NAME-FUNCTION SO *
+000400*    THE AUDIT TRAIL KNOWS WHICH OPERATOR/TERMINAL TRIGGERED    *
+000500*    THE GREETING.                                               *
+000600*                                                                *
+000700*    MODIFICATION HISTORY                                       *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    08/09/26   JAH   ADDED RUN-MODE SO HELLO-NAME-FUNCTION CAN  *
+001000*                     TELL A BATCH CALLER (CONSOLE DISPLAY/      *
+001100*                     ACCEPT AND NATIVE GREETLOG/AUDITFILE I-O   *
+001200*                     ARE SAFE) FROM A CICS CALLER (THEY ARE     *
+001300*                     NOT).                                      *
+001310*    08/09/26   JAH   ADDED RUN-RESULT AND RUN-TIMESTAMP SO A    *
+001320*                     RUN-MODE-ONLINE CALLER CAN SEE THE SAME    *
+001330*                     GREETED/REJECTED OUTCOME AND TIMESTAMP     *
+001340*                     HELLO-NAME-FUNCTION USED INTERNALLY, AND   *
+001350*                     BUILD ITS OWN AUDIT RECORD AND SCREEN      *
+001360*                     MESSAGE FROM THEM INSTEAD OF ASSUMING      *
+001370*                     EVERY CALL SUCCEEDED.                      *
+001400*****************************************************************
+001500 01  RUN-CONTROL.
+001600     05  RUN-OPERATOR-ID             PIC X(08).
+001700     05  RUN-TERMINAL-ID             PIC X(08).
+001800     05  RUN-MODE                    PIC X(01)   VALUE "B".
+001900         88  RUN-MODE-BATCH              VALUE "B".
+002000         88  RUN-MODE-ONLINE             VALUE "O".
+002100     05  RUN-RESULT                  PIC X(01)   VALUE SPACE.
+002200         88  RUN-RESULT-GREETED          VALUE "Y".
+002300         88  RUN-RESULT-REJECTED         VALUE "N".
+002400     05  RUN-TIMESTAMP               PIC X(26)   VALUE SPACES.
