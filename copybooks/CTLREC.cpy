@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*    CTLREC.CPY                                                 *
+000300*    START-OF-RUN CONTROL RECORDS READ FROM CTLFILE.  A "L"     *
+000400*    RECORD SETS THE VISITOR LIMIT FOR THE RUN; AN "S" RECORD   *
+000500*    NAMES A VISITOR KEY TO SKIP.  LETS OPERATIONS CHANGE THE   *
+000600*    DAY'S ROSTER SIZE/CONTENT WITHOUT A RECOMPILE.  THE SAME   *
+000700*    LIMIT CAN ALSO BE SUPPLIED AS THE JCL EXEC PARM (SEE       *
+000800*    HELLONAM.JCL) - A PARM VALUE OVERRIDES AN "L" RECORD.      *
+000900*****************************************************************
+001000 01  CTL-RECORD.
+001100     05  CTL-REC-TYPE                PIC X(01).
+001200         88  CTL-TYPE-LIMIT              VALUE "L".
+001300         88  CTL-TYPE-SKIP               VALUE "S".
+001400     05  CTL-MAX-VISITORS            PIC 9(04).
+001500     05  CTL-SKIP-KEY                PIC X(10).
