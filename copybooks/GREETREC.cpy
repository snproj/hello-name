@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200*    GREETREC.CPY                                               *
+000300*    ONE LINE PER VISITOR GREETED - FILED TO THE FRONT-OFFICE   *
+000400*    BINDER AT END OF DAY.                                       *
+000500*****************************************************************
+000600 01  GREET-LOG-RECORD.
+000700     05  GL-NAME                     PIC X(10).
+000800     05  FILLER                      PIC X(02)   VALUE SPACES.
+000900     05  GL-TIMESTAMP                PIC X(26).
