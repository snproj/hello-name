@@ -0,0 +1,20 @@
+000100*****************************************************************
+000200*    NAMEREC.CPY                                                *
+000300*    VISITOR NAME RECORD - SHARED LAYOUT FOR VISTFILE AND FOR   *
+000400*    THE LINKAGE SECTION OF HELLO-NAME-FUNCTION.                *
+000500*                                                                *
+000600*    MODIFICATION HISTORY                                       *
+000700*    DATE       INIT  DESCRIPTION                                *
+000800*    08/08/26   JAH   ADDED NAMEX-DEPT / NAMEX-VISIT-TYPE SO     *
+000900*                     THE FRONT DESK CAN RECORD WHO A VISITOR   *
+001000*                     IS THERE TO SEE AND WHAT KIND OF VISIT    *
+001100*                     THIS IS.                                   *
+001200*****************************************************************
+001300 01  NAMEX.
+001400     05  NAMEX-STR                   PIC X(10).
+001500     05  NAMEX-LEN                   PIC 9(02).
+001600     05  NAMEX-DEPT                  PIC X(10).
+001700     05  NAMEX-VISIT-TYPE            PIC X(01).
+001800         88  NAMEX-VISIT-GUEST           VALUE "G".
+001900         88  NAMEX-VISIT-CONTRACTOR       VALUE "C".
+002000         88  NAMEX-VISIT-VIP              VALUE "V".
