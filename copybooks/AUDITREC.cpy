@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*    AUDITREC.CPY                                                *
+000300*    APPEND-ONLY COMPLIANCE TRAIL - WHO WAS GREETED, WHEN, AND  *
+000400*    BY WHICH OPERATOR/TERMINAL.  WRITTEN FOR EVERY CALL TO      *
+000500*    HELLO-NAME-FUNCTION, INCLUDING RECORDS REJECTED BY THE      *
+000600*    NAMEX-LEN VALIDATION, SO THE TRAIL SHOWS "WHO WAS GREETED,  *
+000700*    WHEN, BY WHOM" EVEN FOR A ROSTER ENTRY THAT NEVER MADE IT   *
+000800*    TO A GREETING.                                              *
+000900*                                                                *
+001000*    MODIFICATION HISTORY                                       *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    08/09/26   JAH   ADDED AU-STATUS SO A REJECTED RECORD CAN   *
+001300*                     STILL BE AUDITED INSTEAD OF BEING SILENT.  *
+001400*****************************************************************
+001500 01  AUDIT-RECORD.
+001600     05  AU-NAME                     PIC X(10).
+001700     05  FILLER                      PIC X(02)   VALUE SPACES.
+001800     05  AU-TIMESTAMP                PIC X(26).
+001900     05  FILLER                      PIC X(02)   VALUE SPACES.
+002000     05  AU-OPERATOR-ID               PIC X(08).
+002100     05  FILLER                      PIC X(02)   VALUE SPACES.
+002200     05  AU-TERMINAL-ID               PIC X(08).
+002300     05  FILLER                      PIC X(02)   VALUE SPACES.
+002400     05  AU-STATUS                    PIC X(01).
+002500         88  AU-STATUS-GREETED            VALUE "Y".
+002600         88  AU-STATUS-REJECTED           VALUE "N".
