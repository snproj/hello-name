@@ -0,0 +1,272 @@
+000100*****************************************************************
+000200*    HELLO-NAME-CICS.CBL
+000300*    FRONT-DESK ON-LINE GREETING TRANSACTION (HELO).  TAKES A
+000400*    VISITOR NAME, DEPARTMENT, AND VISIT TYPE OFF THE HELLOMAP1
+000500*    SCREEN AND CALLS HELLO-NAME-FUNCTION DIRECTLY SO THE SAME
+000600*    GREETING, VALIDATION, AND AUDIT-TRAIL LOGIC USED BY THE
+000700*    BATCH ROSTER RUN IS REUSED FOR WALK-UP VISITORS.
+000800*
+000900*    AUTHOR.            J. A. HARTLEY, VISITOR SERVICES SYSTEMS.
+001000*    INSTALLATION.      FRONT OFFICE DATA PROCESSING.
+001100*    DATE-WRITTEN.      08/08/26.
+001200*    DATE-COMPILED.
+001300*
+001400*    MODIFICATION HISTORY
+001500*    DATE       INIT  DESCRIPTION
+001600*    08/08/26   JAH   ORIGINAL VERSION.  PSEUDO-CONVERSATIONAL,
+001700*                     ONE SCREEN, TRANSID HELO, MAPSET HELOMSET.
+001800*    08/08/26   JAH   RETURN NOW PASSES A COMMAREA SO EIBCALEN IS
+001900*                     NON-ZERO ON THE NEXT ENTRY; THE TIMED-OUT
+002000*                     MESSAGE NO LONGER GETS WIPED OUT BY THE
+002100*                     BLANK-SCREEN LOW-VALUES MOVE.
+002150*    08/09/26   JAH   SETS RUN-MODE-ONLINE IN RUN-CONTROL BEFORE
+002160*                     CALLING HELLO-NAME-FUNCTION SO ITS CONSOLE
+002170*                     DISPLAY/ACCEPT OMITTED PACING AND ITS NATIVE
+002180*                     OPEN/WRITE/CLOSE AGAINST GREETLOG/AUDITFILE
+002190*                     ARE SKIPPED UNDER CICS - THOSE ARE NOT LEGAL
+002195*                     FROM A CICS APPLICATION PROGRAM.
+002196*    08/09/26   JAH   4100-WRITE-AUDITFILE-CICS NOW WRITES ITS OWN
+002197*                     AUDIT RECORD THROUGH CICS FILE CONTROL (RUN-
+002198*                     RESULT/RUN-TIMESTAMP COME BACK FROM HELLO-
+002199*                     NAME-FUNCTION REGARDLESS OF OUTCOME) SO A
+002210*                     WALK-UP GREETING IS NEVER AUDIT-SILENT.
+002220*                     5000-BUILD-SCREEN-GREETING NOW CHECKS RUN-
+002230*                     RESULT-REJECTED AND SHOWS A RE-ENTER MESSAGE
+002240*                     INSTEAD OF BUILDING A GREETING FROM A ZERO-
+002250*                     LENGTH NAMEX-STR.  PF3 NOW ENDS THE
+002260*                     CONVERSATION INSTEAD OF FALLING INTO THE
+002270*                     TIMED-OUT-SCREEN PATH.
+002280*****************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.     HELLO-NAME-CICS.
+002500 AUTHOR.         J. A. HARTLEY.
+002600 INSTALLATION.   FRONT OFFICE DATA PROCESSING.
+002700 DATE-WRITTEN.   08/08/26.
+002800 DATE-COMPILED.
+002900 
+003000 ENVIRONMENT DIVISION.
+003100 
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400 01  WS-RESP                      PIC S9(08)  COMP.
+003500 01  WS-SCAN-IDX                  PIC 9(02)   COMP.
+003600 01  WS-TRUE-LEN                  PIC 9(02).
+003700 01  WS-RETURN-COMMAREA           PIC X(01)   VALUE SPACE.
+003800 
+003900*    VISITOR RECORD AND OPERATOR/TERMINAL ID - SAME COPYBOOKS
+004000*    THE BATCH ROSTER RUN BUILDS BEFORE CALLING THE FUNCTION.
+004100 COPY NAMEREC.
+004200 COPY RUNCTL.
+004210
+004220*    SAME LAYOUT HELLO-NAME-FUNCTION USES TO APPEND AUDITFILE
+004230*    NATIVELY - 4100-WRITE-AUDITFILE-CICS BUILDS ONE OF THESE AND
+004240*    WRITES IT THROUGH CICS FILE CONTROL INSTEAD.
+004250 COPY AUDITREC.
+004260
+004270*    AID VALUES (DFHENTER, DFHPF3, ...) FOR TESTING EIBAID -
+004280*    SUPPLIED BY CICS, NOT HAND-MAINTAINED.
+004290 COPY DFHAID.
+004300
+004400*    SYMBOLIC MAP FOR HELOMAP1 - GENERATED BY THE BMS TRANSLATOR
+004500*    FROM CICS/HELLOMAP.BMS AT ASSEMBLY TIME; NOT HAND-MAINTAINED.
+004600 COPY HELOMSETM.
+004700
+004800 PROCEDURE DIVISION.
+004900*****************************************************************
+005000*    0000-MAINLINE
+005100*    FIRST ENTRY TO TRANSACTION HELO SENDS A BLANK SCREEN; EVERY
+005200*    SUBSEQUENT ENTRY (EIBCALEN > 0) RECEIVES THE OPERATOR'S
+005300*    INPUT, GREETS THE VISITOR, AND RE-DISPLAYS THE SCREEN -
+005310*    UNLESS THE OPERATOR PRESSED PF3 (THE SCREEN'S "PF3=END"
+005320*    FOOTER), IN WHICH CASE 0000-END-TRANS RETURNS WITHOUT A
+005330*    TRANSID AND ENDS THE CONVERSATION INSTEAD OF RE-DISPLAYING.
+005400*****************************************************************
+005500 0000-MAINLINE.
+005600     IF EIBCALEN = 0
+005700         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+005800         GO TO 0000-RETURN-TRANS
+005900     END-IF.
+005910     IF EIBAID = DFHPF3
+005920         GO TO 0000-END-TRANS
+005930     END-IF.
+006000     PERFORM 2000-RECEIVE-MAP THRU 2000-EXIT.
+006100     PERFORM 3000-BUILD-VISITOR-RECORD THRU 3000-EXIT.
+006200     PERFORM 4000-CALL-GREETING-LOGIC THRU 4000-EXIT.
+006300     PERFORM 5000-BUILD-SCREEN-GREETING THRU 5000-EXIT.
+006400     PERFORM 6000-SEND-RESULT-MAP THRU 6000-EXIT.
+006500 0000-RETURN-TRANS.
+006600     EXEC CICS RETURN
+006700         TRANSID('HELO')
+006800         COMMAREA(WS-RETURN-COMMAREA)
+006900         LENGTH(1)
+007000     END-EXEC.
+007010 0000-END-TRANS.
+007020     EXEC CICS RETURN
+007030     END-EXEC.
+007100 
+007200*****************************************************************
+007300*    1000-SEND-INITIAL-MAP
+007400*****************************************************************
+007500 1000-SEND-INITIAL-MAP.
+007600     MOVE LOW-VALUES TO HELOMAP1O.
+007700     PERFORM 1010-SEND-MAP THRU 1010-EXIT.
+007800 1000-EXIT.
+007900     EXIT.
+008000 
+008100 1010-SEND-MAP.
+008200     EXEC CICS SEND MAP('HELOMAP1')
+008300         MAPSET('HELOMSET')
+008400         FROM(HELOMAP1O)
+008500         ERASE
+008600     END-EXEC.
+008700 1010-EXIT.
+008800     EXIT.
+008900 
+009000*****************************************************************
+009100*    2000-RECEIVE-MAP
+009200*****************************************************************
+009300 2000-RECEIVE-MAP.
+009400     EXEC CICS RECEIVE MAP('HELOMAP1')
+009500         MAPSET('HELOMSET')
+009600         INTO(HELOMAP1I)
+009700         RESP(WS-RESP)
+009800     END-EXEC.
+009900     IF WS-RESP NOT = DFHRESP(NORMAL)
+010000         MOVE LOW-VALUES TO HELOMAP1O
+010100         MOVE 'PLEASE RE-ENTER - SCREEN TIMED OUT.' TO HMSGO
+010200         PERFORM 1010-SEND-MAP THRU 1010-EXIT
+010300         GO TO 0000-RETURN-TRANS
+010400     END-IF.
+010500 2000-EXIT.
+010600     EXIT.
+010700 
+010800*****************************************************************
+010900*    3000-BUILD-VISITOR-RECORD
+011000*    MOVES THE SCREEN INPUT INTO THE SAME NAMEX LAYOUT THE BATCH
+011100*    ROSTER BUILDS FROM VISTFILE, DERIVING NAMEX-LEN THE SAME WAY
+011200*    HELLO-NAME-FUNCTION'S OWN VALIDATION PARAGRAPH DOES.
+011300*****************************************************************
+011400 3000-BUILD-VISITOR-RECORD.
+011500     MOVE HNAMEI TO NAMEX-STR.
+011600     MOVE HDEPTI TO NAMEX-DEPT.
+011700     MOVE HVTYPEI TO NAMEX-VISIT-TYPE.
+011800     INSPECT NAMEX-VISIT-TYPE CONVERTING
+011900         'gcv' TO 'GCV'.
+012000     MOVE ZERO TO WS-TRUE-LEN.
+012100     PERFORM 3100-SCAN-ONE-BYTE THRU 3100-EXIT
+012200         VARYING WS-SCAN-IDX FROM 10 BY -1
+012300         UNTIL WS-SCAN-IDX < 1
+012400            OR WS-TRUE-LEN NOT = ZERO.
+012500     MOVE WS-TRUE-LEN TO NAMEX-LEN.
+012600     MOVE EIBOPID TO RUN-OPERATOR-ID.
+012700     MOVE EIBTRMID TO RUN-TERMINAL-ID.
+012750     SET RUN-MODE-ONLINE TO TRUE.
+012800 3000-EXIT.
+012900     EXIT.
+013000 
+013100 3100-SCAN-ONE-BYTE.
+013200     IF NAMEX-STR(WS-SCAN-IDX:1) NOT = SPACE
+013300         MOVE WS-SCAN-IDX TO WS-TRUE-LEN
+013400     END-IF.
+013500 3100-EXIT.
+013600     EXIT.
+013700 
+013800*****************************************************************
+013900*    4000-CALL-GREETING-LOGIC
+014000*    REUSES THE SAME SUBPROGRAM THE BATCH ROSTER CALLS FOR THE
+014010*    LENGTH VALIDATION, SO A BAD SCREEN ENTRY IS CAUGHT THE SAME
+014020*    WAY.  RUN-MODE-ONLINE (SET IN 3000-BUILD-VISITOR-RECORD)
+014030*    KEEPS HELLO-NAME-FUNCTION FROM TOUCHING THE CONSOLE OR
+014040*    OPENING GREETLOG/AUDITFILE NATIVELY, NEITHER OF WHICH IS
+014050*    LEGAL FROM UNDER CICS.  RUN-RESULT AND RUN-TIMESTAMP COME
+014055*    BACK SET EITHER WAY SO 4100-WRITE-AUDITFILE-CICS CAN STILL
+014057*    AUDIT THE CALL AND 5000-BUILD-SCREEN-GREETING CAN STILL TELL
+014059*    A GREETING FROM A REJECTION.
+014200*****************************************************************
+014300 4000-CALL-GREETING-LOGIC.
+014400     CALL 'HELLO-NAME-FUNCTION' USING NAMEX RUN-CONTROL.
+014410     PERFORM 4100-WRITE-AUDITFILE-CICS THRU 4100-EXIT.
+014500 4000-EXIT.
+014600     EXIT.
+014700
+014710*****************************************************************
+014720*    4100-WRITE-AUDITFILE-CICS
+014730*    HELLO-NAME-FUNCTION CANNOT OPEN/WRITE/CLOSE AUDITFILE UNDER
+014740*    CICS (RUN-MODE-ONLINE SKIPS ITS OWN 4000-WRITE-AUDITFILE), SO
+014750*    THIS PROGRAM WRITES THE SAME COMPLIANCE RECORD ITSELF VIA
+014760*    CICS FILE CONTROL AGAINST FCT ENTRY AUDITFL (DEFINED OVER THE
+014770*    SAME AUDITFILE DATA SET THE BATCH ROSTER APPENDS TO NATIVELY)
+014780*    SO A WALK-UP GREETING IS NEVER AUDIT-SILENT.
+014790*****************************************************************
+014800 4100-WRITE-AUDITFILE-CICS.
+014810     MOVE SPACES TO AUDIT-RECORD.
+014820     MOVE NAMEX-STR TO AU-NAME.
+014830     MOVE RUN-TIMESTAMP TO AU-TIMESTAMP.
+014840     MOVE RUN-OPERATOR-ID TO AU-OPERATOR-ID.
+014850     MOVE RUN-TERMINAL-ID TO AU-TERMINAL-ID.
+014860     IF RUN-RESULT-GREETED
+014870         SET AU-STATUS-GREETED TO TRUE
+014880     ELSE
+014890         SET AU-STATUS-REJECTED TO TRUE
+014900     END-IF.
+014910     EXEC CICS WRITE FILE('AUDITFL')
+014920         FROM(AUDIT-RECORD)
+014930         RESP(WS-RESP)
+014940     END-EXEC.
+014950 4100-EXIT.
+014960     EXIT.
+014970
+014980*****************************************************************
+014990*    5000-BUILD-SCREEN-GREETING
+015000*    HELLO-NAME-FUNCTION'S OWN GREETING TEXT GOES TO THE CONSOLE
+015100*    DISPLAY DEVICE, WHICH A CICS TERMINAL DOES NOT HAVE, SO THE
+015200*    SAME VISIT-TYPE WORDING IS BUILT HERE FOR THE SCREEN.  RUN-
+015210*    RESULT-REJECTED (ONLY THE ZERO/OVER-10 RANGE CHECK CAN EVER
+015220*    FIRE HERE - NAMEX-LEN IS ALWAYS DERIVED FROM THE SCREEN
+015230*    INPUT IN 3000-BUILD-VISITOR-RECORD, SO IT CAN NEVER DISAGREE
+015240*    WITH ITSELF) SHOWS A RE-ENTER MESSAGE INSTEAD, SO THIS NEVER
+015250*    BUILDS A GREETING FROM A ZERO-LENGTH NAMEX-STR(1:NAMEX-LEN).
+015300*****************************************************************
+015400 5000-BUILD-SCREEN-GREETING.
+015310     IF RUN-RESULT-REJECTED
+015320         MOVE 'PLEASE ENTER A VISITOR NAME.' TO HGREET1O
+015330         MOVE SPACES TO HGREET2O
+015340         MOVE 'NAME REQUIRED - PLEASE RE-ENTER.' TO HMSGO
+015350         GO TO 5000-EXIT
+015360     END-IF.
+015500     EVALUATE TRUE
+015600         WHEN NAMEX-VISIT-VIP
+015700             STRING 'WELCOME, ' NAMEX-STR(1:NAMEX-LEN)
+015800                 ' - VIP, NOTIFY ESCORT.' DELIMITED BY SIZE
+015900                 INTO HGREET1O
+016000             MOVE 'VISITOR LOGGED - ESCORT HAS BEEN PAGED.'
+016100                 TO HGREET2O
+016200         WHEN NAMEX-VISIT-CONTRACTOR
+016300             STRING 'WELCOME, ' NAMEX-STR(1:NAMEX-LEN)
+016400                 ' - CONTRACTOR, BADGE REQUIRED.'
+016500                 DELIMITED BY SIZE INTO HGREET1O
+016600             MOVE 'VISITOR LOGGED - ISSUE A CONTRACTOR BADGE.'
+016700                 TO HGREET2O
+016800         WHEN OTHER
+016900             STRING 'HELLO, ' NAMEX-STR(1:NAMEX-LEN)
+017000                 ', NICE TO MEET YOU.' DELIMITED BY SIZE
+017100                 INTO HGREET1O
+017200             MOVE 'VISITOR LOGGED.' TO HGREET2O
+017300     END-EVALUATE.
+017400     MOVE 'PRESS ENTER TO LOG THE NEXT VISITOR.' TO HMSGO.
+017500 5000-EXIT.
+017600     EXIT.
+017700 
+017800*****************************************************************
+017900*    6000-SEND-RESULT-MAP
+018000*****************************************************************
+018100 6000-SEND-RESULT-MAP.
+018200     EXEC CICS SEND MAP('HELOMAP1')
+018300         MAPSET('HELOMSET')
+018400         FROM(HELOMAP1O)
+018500         DATAONLY
+018600     END-EXEC.
+018700 6000-EXIT.
+018800     EXIT.
+018900 
+019000 END PROGRAM HELLO-NAME-CICS.
