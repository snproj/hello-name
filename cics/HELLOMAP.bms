@@ -0,0 +1,51 @@
+*****************************************************************
+*    HELLOMAP.BMS
+*    FRONT-DESK VISITOR GREETING SCREEN - TAKES A VISITOR'S NAME,
+*    DEPARTMENT, AND VISIT TYPE AND SHOWS THE GREETING RETURNED
+*    BY HELLO-NAME-FUNCTION.  PAIRED WITH PROGRAM HELLO-NAME-CICS.
+*
+*    AUTHOR.       J. A. HARTLEY, VISITOR SERVICES SYSTEMS.
+*    DATE-WRITTEN. 08/08/26.
+*
+*    MODIFICATION HISTORY
+*    DATE       INIT  DESCRIPTION
+*    08/08/26   JAH   ORIGINAL VERSION.
+*****************************************************************
+HELOMSET DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+*
+HELOMAP1 DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),LENGTH=22,ATTRB=(PROT,BRT),                 X
+               INITIAL='FRONT DESK VISITOR LOG'
+*
+         DFHMDF POS=(3,1),LENGTH=15,ATTRB=(PROT,NORM),                 X
+               INITIAL='VISITOR NAME =>'
+HNAME    DFHMDF POS=(3,17),LENGTH=10,ATTRB=(UNPROT,NORM,IC)
+*
+         DFHMDF POS=(5,1),LENGTH=15,ATTRB=(PROT,NORM),                 X
+               INITIAL='DEPARTMENT ===>'
+HDEPT    DFHMDF POS=(5,17),LENGTH=10,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(7,1),LENGTH=16,ATTRB=(PROT,NORM),                 X
+               INITIAL='VISIT TYPE ====>'
+HVTYPE   DFHMDF POS=(7,17),LENGTH=1,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(8,17),LENGTH=30,ATTRB=(PROT,NORM),                X
+               INITIAL='(G)UEST  (C)ONTRACTOR  (V)IP'
+*
+HGREET1  DFHMDF POS=(11,1),LENGTH=79,ATTRB=(PROT,BRT)
+HGREET2  DFHMDF POS=(12,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+HMSG     DFHMDF POS=(23,1),LENGTH=79,ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(24,1),LENGTH=40,ATTRB=(PROT,NORM),                X
+               INITIAL='PF3=END  ENTER=GREET VISITOR'
+*
+         DFHMSD TYPE=FINAL
