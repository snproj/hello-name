@@ -0,0 +1,31 @@
+//HELLONAM JOB (ACCTG),'VISITOR ROSTER',CLASS=A,MSGCLASS=X
+//*
+//*  HELLONAM - RUN THE FRONT-DESK VISITOR ROSTER (HELLO-NAME).
+//*  THE PARM BELOW SETS THE VISITOR LIMIT FOR THE RUN; OMIT THE
+//*  PARM TO LET CTLFILE'S "L" RECORD (OR THE 9999 COMPILED
+//*  DEFAULT) GOVERN INSTEAD.  A CKPTFILE LEFT OVER FROM A PRIOR
+//*  RUN THAT DID NOT FINISH THE ROSTER CAUSES THIS STEP TO
+//*  RESUME AFTER THE LAST CHECKPOINTED VISITOR.
+//*
+//*  CKPTFILE IS OPENED OUTPUT EVERY RUN, SO DISP=OLD IS USED BELOW
+//*  (NOT NEW) - THIS JOB RUNS DAILY AGAINST THE SAME DSN AND NEW
+//*  WOULD FAIL ALLOCATION ONCE THE DATA SET IS ALREADY CATALOGED.
+//*  BEFORE THE VERY FIRST RUN, ALLOCATE PROD.VISITOR.CKPTFILE ONCE
+//*  (IDCAMS DEFINE OR A ONE-TIME DISP=(,CATLG,CATLG) STEP) SO THIS
+//*  JOB ALWAYS FINDS IT ALREADY CATALOGED.
+//*
+//STEP1    EXEC PGM=HELLONAM,PARM='0050'
+//STEPLIB  DD   DSN=PROD.VISITOR.LOADLIB,DISP=SHR
+//VISTFILE DD   DSN=PROD.VISITOR.VISTFILE,DISP=SHR
+//CTLFILE  DD   DSN=PROD.VISITOR.CTLFILE,DISP=SHR
+//CKPTFILE DD   DSN=PROD.VISITOR.CKPTFILE,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//GREETLOG DD   DSN=PROD.VISITOR.GREETLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITFILE DD  DSN=PROD.VISITOR.AUDITFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
