@@ -0,0 +1,28 @@
+//HELLORPT JOB (ACCTG),'VISITOR ROSTER REPORT',CLASS=A,MSGCLASS=X
+//*
+//*  HELLORPT - CLOSE-OF-BUSINESS SUMMARY OF THE DAY'S VISITOR
+//*  GREETINGS (HELLO-NAME-REPORT).  RUN AFTER THE LAST HELLONAM
+//*  STEP OF THE DAY SO AUDITFILE HOLDS THE FULL DAY'S ACTIVITY.
+//*  SORTWORK IS THE SORT'S WORK FILE AND MAY BE A TEMPORARY
+//*  DATA SET.
+//*
+//*  GREETRPT IS OPENED OUTPUT EVERY RUN, SO DISP=OLD IS USED BELOW
+//*  (NOT NEW) - THIS JOB RUNS EVERY CLOSE OF BUSINESS AGAINST THE
+//*  SAME DSN AND NEW WOULD FAIL ALLOCATION ONCE THE DATA SET IS
+//*  ALREADY CATALOGED.  BEFORE THE VERY FIRST RUN, ALLOCATE
+//*  PROD.VISITOR.GREETRPT ONCE (IDCAMS DEFINE OR A ONE-TIME
+//*  DISP=(,CATLG,CATLG) STEP) SO THIS JOB ALWAYS FINDS IT ALREADY
+//*  CATALOGED.
+//*
+//STEP1    EXEC PGM=HELLORPT
+//STEPLIB  DD   DSN=PROD.VISITOR.LOADLIB,DISP=SHR
+//AUDITFILE DD  DSN=PROD.VISITOR.AUDITFILE,DISP=SHR
+//SORTWORK DD   DSN=&&SORTWORK,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GREETRPT DD   DSN=PROD.VISITOR.GREETRPT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(2,2)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
