@@ -1,55 +1,683 @@
-program-id. hello-name.
-data division.
-working-storage section.
-01 name1.
-    05 name1-str pic a(10) value is "John".
-    05 name1-len pic 99 value is 4.
-01 name2.
-    05 name1-str pic a(10) value is "Mike".
-    05 name1-len pic 99 value is 4.
-01 name3.
-    05 name1-str pic a(10) value is "Sarah".
-    05 name1-len pic 99 value is 5.
-01 name4.
-    05 name1-str pic a(10) value is "Thomas".
-    05 name1-len pic 99 value is 6.
-01 name5.
-    05 name1-str pic a(10) value is "Jennifer".
-    05 name1-len pic 99 value is 8.
-procedure division.
-main-procedure.
-    call "hello-name-function" using name1.
-    call "hello-name-function" using name2.
-    call "hello-name-function" using name3.
-    call "hello-name-function" using name4.
-    call "hello-name-function" using name5.
-
-    display "Press ENTER to exit program.".
-    accept omitted.
-end program hello-name.
-
-program-id. hello-name-function.
-data division.
-local-storage section.
-01 ls-nameX.
-    05 ls-nameX-str pic a occurs 1 to 10 times depending on nameX-len.
-linkage section.
-01 nameX.
-    05 nameX-str pic a(10).
-    05 nameX-len pic 99.
-procedure division using nameX.
-main-procedure.
-    move nameX(1:nameX-len) to ls-nameX.
-    display "Hello, " ls-nameX ", nice to meet you.".
-    accept omitted.
-    goback.
-
-*>Hello, John, nice to meet you.
-
-*>Hello, Mike, nice to meet you.
-
-*>Hello, Sarah, nice to meet you.
-
-*>Hello, Thomas, nice to meet you.
-
-*>Hello, Jennifer, nice to meet you.
+000100*****************************************************************
+000200*    HELLO-NAME.CBL
+000300*    FRONT-DESK VISITOR GREETING DRIVER AND GREETING SUBROUTINE.
+000400*
+000500*    AUTHOR.            J. A. HARTLEY, VISITOR SERVICES SYSTEMS.
+000600*    INSTALLATION.      FRONT OFFICE DATA PROCESSING.
+000700*    DATE-WRITTEN.      01/15/09.
+000800*    DATE-COMPILED.
+000900*
+001000*    MODIFICATION HISTORY
+001100*    DATE       INIT  DESCRIPTION
+001200*    01/15/09   JAH   ORIGINAL FIVE-NAME VERSION.
+001300*    08/08/26   JAH   ROSTER NOW DRIVEN FROM VISTFILE INSTEAD OF
+001400*                     COMPILED-IN NAME1 THRU NAME5 ENTRIES.  NAMES
+001500*                     ARE LOADED INTO A SEARCHABLE TABLE WITH
+001600*                     DUPLICATE/OVERFLOW CHECKING, CHECKPOINTED
+001700*                     AFTER EVERY GREETING, AND THE ROSTER SIZE IS
+001800*                     NOW CONTROLLED BY CTLFILE/THE EXEC PARM.
+001900*****************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.     HELLO-NAME.
+002200 AUTHOR.         J. A. HARTLEY.
+002300 INSTALLATION.   FRONT OFFICE DATA PROCESSING.
+002400 DATE-WRITTEN.   01/15/09.
+002500 DATE-COMPILED.
+002600 
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT VISTFILE ASSIGN TO "VISTFILE"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS NAMEX-STR
+003400         FILE STATUS IS WS-VIST-FILE-STATUS.
+003500 
+003600     SELECT CTLFILE ASSIGN TO "CTLFILE"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-CTL-FILE-STATUS.
+003900 
+004000     SELECT CKPTFILE ASSIGN TO "CKPTFILE"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-CKPT-FILE-STATUS.
+004300 
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  VISTFILE
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY NAMEREC.
+004900 
+005000 FD  CTLFILE
+005100     LABEL RECORDS ARE OMITTED.
+005200     COPY CTLREC.
+005300 
+005400 FD  CKPTFILE
+005500     LABEL RECORDS ARE OMITTED.
+005600     COPY CKPTREC.
+005700 
+005800 WORKING-STORAGE SECTION.
+005900 77  NT-MAX-ENTRIES          PIC 9(04)   VALUE 500.
+006000 77  WS-SKIP-MAX             PIC 9(02)   VALUE 50.
+006100 77  WS-DEFAULT-LIMIT        PIC 9(04)   VALUE 9999.
+006200 
+006300 01  WS-FILE-STATUS-AREA.
+006400     05  WS-VIST-FILE-STATUS     PIC X(02)   VALUE "00".
+006500     05  WS-CTL-FILE-STATUS      PIC X(02)   VALUE "00".
+006600     05  WS-CKPT-FILE-STATUS     PIC X(02)   VALUE "00".
+006700 
+006800 01  WS-SWITCHES.
+006900     05  WS-VISTFILE-SW          PIC X(01)   VALUE "N".
+007000         88  WS-VISTFILE-EOF             VALUE "Y".
+007100     05  WS-CTL-EOF-SW           PIC X(01)   VALUE "N".
+007200         88  WS-CTL-EOF                  VALUE "Y".
+007300     05  WS-SKIP-FOUND-SW        PIC X(01)   VALUE "N".
+007400         88  WS-SKIP-FOUND               VALUE "Y".
+007500         88  WS-SKIP-NOT-FOUND           VALUE "N".
+007600     05  WS-DUP-FOUND-SW         PIC X(01)   VALUE "N".
+007700         88  WS-DUP-FOUND                VALUE "Y".
+007800         88  WS-DUP-NOT-FOUND            VALUE "N".
+007900     05  WS-RESTART-SW           PIC X(01)   VALUE "N".
+008000         88  WS-RESTART-RUN              VALUE "Y".
+008100     05  WS-PARM-SUPPLIED-SW     PIC X(01)   VALUE "N".
+008200         88  WS-PARM-SUPPLIED            VALUE "Y".
+008300     05  WS-VISTFILE-OPEN-SW     PIC X(01)   VALUE "Y".
+008400         88  WS-VISTFILE-OPEN-OK         VALUE "Y".
+008500         88  WS-VISTFILE-OPEN-FAILED     VALUE "N".
+008600 
+008700 01  WS-PARM-DATA                PIC X(20)   VALUE SPACES.
+008800 01  WS-CTL-LIMIT                PIC 9(04)   COMP VALUE ZERO.
+008900 01  WS-LAST-KEY                 PIC X(10)   VALUE SPACES.
+009000 01  WS-START-IDX                PIC 9(04)   COMP VALUE 1.
+009100 01  WS-GREET-IDX                PIC 9(04)   COMP VALUE ZERO.
+009200 01  WS-GREETED-COUNT            PIC 9(04)   COMP VALUE ZERO.
+009300 
+009400 01  WS-SKIP-TABLE-CONTROL.
+009500     05  WS-SKIP-COUNT            PIC 9(02)   VALUE ZERO.
+009600     05  WS-SKIP-ENTRY OCCURS 1 TO 50 TIMES
+009700             DEPENDING ON WS-SKIP-COUNT
+009800             INDEXED BY WS-SKIP-IDX.
+009900         10  WS-SKIP-KEY          PIC X(10).
+010000 
+010100 01  NAME-TABLE-CONTROL.
+010200     05  NT-COUNT                 PIC 9(04)   COMP VALUE ZERO.
+010300     05  NAME-TABLE-ENTRY OCCURS 1 TO 500 TIMES
+010400             DEPENDING ON NT-COUNT
+010500             ASCENDING KEY IS NT-STR
+010600             INDEXED BY NT-IDX.
+010700         10  NT-STR               PIC X(10).
+010800         10  NT-LEN               PIC 9(02).
+010900         10  NT-DEPT              PIC X(10).
+011000         10  NT-VISIT-TYPE        PIC X(01).
+011100 
+011200 COPY RUNCTL.
+011300 
+011400 PROCEDURE DIVISION.
+011500*****************************************************************
+011600*    0000-MAINLINE
+011700*    OVERALL FLOW - LOAD CONTROLS, BUILD THE VISITOR TABLE, GREET
+011800*    EACH ENTRY, THEN CLOSE OUT THE RUN.
+011900*****************************************************************
+012000 0000-MAINLINE.
+012100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012200     IF WS-VISTFILE-OPEN-OK
+012300         PERFORM 2000-BUILD-ROSTER THRU 2000-EXIT
+012400         PERFORM 3000-GREET-ROSTER THRU 3000-EXIT
+012500         PERFORM 9000-TERMINATE THRU 9000-EXIT
+012600     END-IF.
+012700     GOBACK.
+012800 
+012900*****************************************************************
+013000*    1000-INITIALIZE
+013100*    PICK UP THE OPERATOR/TERMINAL ID, THE EXEC PARM, THE CONTROL
+013200*    FILE AND THE CHECKPOINT FILE, THEN OPEN VISTFILE AND
+013300*    POSITION IT FOR A RESTART IF ONE IS NEEDED.
+013400*****************************************************************
+013500 1000-INITIALIZE.
+013600     MOVE WS-DEFAULT-LIMIT TO WS-CTL-LIMIT.
+013700     DISPLAY "USER" UPON ENVIRONMENT-NAME.
+013800     ACCEPT RUN-OPERATOR-ID FROM ENVIRONMENT-VALUE.
+013900     IF RUN-OPERATOR-ID = SPACES
+014000         MOVE "BATCH" TO RUN-OPERATOR-ID
+014100     END-IF.
+014200     DISPLAY "TERMINAL_ID" UPON ENVIRONMENT-NAME.
+014300     ACCEPT RUN-TERMINAL-ID FROM ENVIRONMENT-VALUE.
+014400     IF RUN-TERMINAL-ID = SPACES
+014500         MOVE "CONSOLE1" TO RUN-TERMINAL-ID
+014600     END-IF.
+014700     PERFORM 1100-GET-PARM THRU 1100-EXIT.
+014800     PERFORM 1200-READ-CTLFILE THRU 1200-EXIT.
+014900     PERFORM 1300-READ-CKPTFILE THRU 1300-EXIT.
+015000     OPEN INPUT VISTFILE.
+015100     IF WS-VIST-FILE-STATUS NOT = "00"
+015200         SET WS-VISTFILE-OPEN-FAILED TO TRUE
+015300         DISPLAY "HELLO-NAME: UNABLE TO OPEN VISTFILE - STATUS "
+015400             WS-VIST-FILE-STATUS " - RUN TERMINATED."
+015500     ELSE
+015600         IF WS-RESTART-RUN
+015700             MOVE WS-LAST-KEY TO NAMEX-STR
+015800             START VISTFILE KEY IS GREATER THAN NAMEX-STR
+015900                 INVALID KEY
+016000                     SET WS-VISTFILE-EOF TO TRUE
+016100             END-START
+016200         END-IF
+016300     END-IF.
+016400 1000-EXIT.
+016500     EXIT.
+016600 
+016700*****************************************************************
+016800*    1100-GET-PARM
+016900*    AN EXEC PARM OF DIGITS OVERRIDES WHATEVER VISITOR LIMIT WAS
+017000*    READ FROM CTLFILE - LETS OPERATIONS CUT THE ROSTER DOWN FOR
+017100*    A SINGLE RUN WITHOUT EDITING THE CONTROL FILE.
+017200*****************************************************************
+017300 1100-GET-PARM.
+017400     ACCEPT WS-PARM-DATA FROM COMMAND-LINE.
+017500     IF WS-PARM-DATA(1:4) IS NUMERIC
+017600             AND WS-PARM-DATA(1:4) NOT = "0000"
+017700         MOVE WS-PARM-DATA(1:4) TO WS-CTL-LIMIT
+017800         SET WS-PARM-SUPPLIED TO TRUE
+017900     END-IF.
+018000 1100-EXIT.
+018100     EXIT.
+018200 
+018300*****************************************************************
+018400*    1200-READ-CTLFILE
+018500*    LOADS THE VISITOR LIMIT (UNLESS THE PARM ALREADY SET IT) AND
+018600*    THE LIST OF VISITOR KEYS TO SKIP FOR THIS RUN.  CTLFILE IS
+018700*    OPTIONAL - A MISSING FILE JUST MEANS "USE THE DEFAULTS".
+018800*****************************************************************
+018900 1200-READ-CTLFILE.
+019000     OPEN INPUT CTLFILE.
+019100     IF WS-CTL-FILE-STATUS = "00"
+019200         PERFORM 1210-READ-CTL-RECORD THRU 1210-EXIT
+019300             UNTIL WS-CTL-EOF
+019400         CLOSE CTLFILE
+019500     END-IF.
+019600 1200-EXIT.
+019700     EXIT.
+019800 
+019900 1210-READ-CTL-RECORD.
+020000     READ CTLFILE
+020100         AT END
+020200             SET WS-CTL-EOF TO TRUE
+020300         NOT AT END
+020400             EVALUATE TRUE
+020500                 WHEN CTL-TYPE-LIMIT
+020600                     IF NOT WS-PARM-SUPPLIED
+020700                         MOVE CTL-MAX-VISITORS TO WS-CTL-LIMIT
+020800                     END-IF
+020900                 WHEN CTL-TYPE-SKIP
+021000                     PERFORM 1220-ADD-SKIP-ENTRY THRU 1220-EXIT
+021100                 WHEN OTHER
+021200                     CONTINUE
+021300             END-EVALUATE
+021400     END-READ.
+021500 1210-EXIT.
+021600     EXIT.
+021700 
+021800 1220-ADD-SKIP-ENTRY.
+021900     IF WS-SKIP-COUNT < WS-SKIP-MAX
+022000         ADD 1 TO WS-SKIP-COUNT
+022100         MOVE CTL-SKIP-KEY TO WS-SKIP-KEY(WS-SKIP-COUNT)
+022200     ELSE
+022300         DISPLAY "HELLO-NAME: SKIP TABLE FULL - IGNORING "
+022400             CTL-SKIP-KEY
+022500     END-IF.
+022600 1220-EXIT.
+022700     EXIT.
+022800 
+022900*****************************************************************
+023000*    1300-READ-CKPTFILE
+023100*    IF A CHECKPOINT FROM A PRIOR RUN EXISTS, PICK UP THE LAST
+023200*    VISITOR KEY GREETED SO THIS RUN CAN RESTART PAST IT.
+023300*****************************************************************
+023400 1300-READ-CKPTFILE.
+023500     OPEN INPUT CKPTFILE.
+023600     IF WS-CKPT-FILE-STATUS = "00"
+023700         READ CKPTFILE
+023800             NOT AT END
+023900                 MOVE CKPT-LAST-KEY TO WS-LAST-KEY
+024000                 IF WS-LAST-KEY NOT = SPACES
+024100                     SET WS-RESTART-RUN TO TRUE
+024200                 END-IF
+024300         END-READ
+024400         CLOSE CKPTFILE
+024500     END-IF.
+024600 1300-EXIT.
+024700     EXIT.
+024800 
+024900*****************************************************************
+025000*    2000-BUILD-ROSTER
+025100*    READ VISTFILE INTO THE SEARCHABLE NAME TABLE, SKIPPING ANY
+025200*    KEY NAMED IN CTLFILE, REJECTING DUPLICATE VISITOR KEYS AND
+025300*    STOPPING AT THE VISITOR LIMIT OR TABLE CAPACITY - WHICHEVER
+025310*    COMES FIRST - SO A VISTFILE LARGER THAN NT-MAX-ENTRIES RAISES
+025320*    ONE ROSTER-FULL MESSAGE INSTEAD OF ONE PER RECORD LEFT OVER.
+025400*****************************************************************
+025500 2000-BUILD-ROSTER.
+025600     PERFORM 2100-READ-VISTFILE THRU 2100-EXIT
+025700         UNTIL WS-VISTFILE-EOF
+025710            OR NT-COUNT >= WS-CTL-LIMIT
+025720            OR NT-COUNT >= NT-MAX-ENTRIES.
+025730     IF NT-COUNT >= NT-MAX-ENTRIES AND NOT WS-VISTFILE-EOF
+025740         DISPLAY "HELLO-NAME: ROSTER FULL AT " NT-MAX-ENTRIES
+025750             " VISITORS - REMAINING VISTFILE RECORDS NOT READ."
+025760     END-IF.
+025800 2000-EXIT.
+025900     EXIT.
+026000
+026100 2100-READ-VISTFILE.
+026200     READ VISTFILE
+026300         AT END
+026400             SET WS-VISTFILE-EOF TO TRUE
+026500         NOT AT END
+026600             PERFORM 2110-CHECK-SKIP THRU 2110-EXIT
+026700             IF WS-SKIP-FOUND
+026800                 DISPLAY "HELLO-NAME: VISITOR " NAMEX-STR
+026900                     " SKIPPED PER CTLFILE."
+027000             ELSE
+027100                 PERFORM 2120-CHECK-DUPLICATE THRU 2120-EXIT
+027200                 IF WS-DUP-FOUND
+027300                     DISPLAY "HELLO-NAME: DUPLICATE VISITOR KEY "
+027400                         NAMEX-STR " - RECORD SKIPPED."
+027500                 ELSE
+027600                     PERFORM 2130-ADD-TABLE-ENTRY THRU 2130-EXIT
+027700                 END-IF
+027800             END-IF
+027900     END-READ.
+028600 2100-EXIT.
+028700     EXIT.
+028800
+028900 2110-CHECK-SKIP.
+029000     SET WS-SKIP-NOT-FOUND TO TRUE.
+029100     IF WS-SKIP-COUNT > 0
+029200         SET WS-SKIP-IDX TO 1
+029300         SEARCH WS-SKIP-ENTRY
+029400             AT END
+029500                 SET WS-SKIP-NOT-FOUND TO TRUE
+029600             WHEN WS-SKIP-KEY(WS-SKIP-IDX) = NAMEX-STR
+029700                 SET WS-SKIP-FOUND TO TRUE
+029800         END-SEARCH
+029900     END-IF.
+030000 2110-EXIT.
+030100     EXIT.
+030200 
+030300 2120-CHECK-DUPLICATE.
+030400     SET WS-DUP-NOT-FOUND TO TRUE.
+030500     IF NT-COUNT > 0
+030600         SEARCH ALL NAME-TABLE-ENTRY
+030700             AT END
+030800                 SET WS-DUP-NOT-FOUND TO TRUE
+030900             WHEN NT-STR(NT-IDX) = NAMEX-STR
+031000                 SET WS-DUP-FOUND TO TRUE
+031100         END-SEARCH
+031200     END-IF.
+031300 2120-EXIT.
+031400     EXIT.
+031500 
+031600 2130-ADD-TABLE-ENTRY.
+031700     ADD 1 TO NT-COUNT.
+031800     MOVE NAMEX-STR TO NT-STR(NT-COUNT).
+031900     MOVE NAMEX-LEN TO NT-LEN(NT-COUNT).
+032000     MOVE NAMEX-DEPT TO NT-DEPT(NT-COUNT).
+032100     MOVE NAMEX-VISIT-TYPE TO NT-VISIT-TYPE(NT-COUNT).
+032200 2130-EXIT.
+032300     EXIT.
+032400 
+032500*****************************************************************
+032600*    3000-GREET-ROSTER
+032700*    GREET EACH TABLE ENTRY FROM THE RESTART POINT FORWARD,
+032800*    CHECKPOINTING THE LAST KEY GREETED AFTER EVERY CALL.
+032900*****************************************************************
+033000 3000-GREET-ROSTER.
+033100     MOVE 1 TO WS-START-IDX.
+033200     IF WS-RESTART-RUN
+033300         PERFORM 3050-FIND-RESTART-POINT THRU 3050-EXIT
+033400     END-IF.
+033500     PERFORM 3100-GREET-ONE-ENTRY THRU 3100-EXIT
+033600         VARYING WS-GREET-IDX FROM WS-START-IDX BY 1
+033700         UNTIL WS-GREET-IDX > NT-COUNT.
+033800 3000-EXIT.
+033900     EXIT.
+034000 
+034100 3050-FIND-RESTART-POINT.
+034200     PERFORM 3060-TEST-ONE-ENTRY THRU 3060-EXIT
+034300         VARYING WS-START-IDX FROM 1 BY 1
+034400         UNTIL WS-START-IDX > NT-COUNT
+034500            OR NT-STR(WS-START-IDX) > WS-LAST-KEY.
+034600 3050-EXIT.
+034700     EXIT.
+034800 
+034900 3060-TEST-ONE-ENTRY.
+035000     CONTINUE.
+035100 3060-EXIT.
+035200     EXIT.
+035300 
+035400 3100-GREET-ONE-ENTRY.
+035500     CALL "HELLO-NAME-FUNCTION"
+035600         USING NAME-TABLE-ENTRY(WS-GREET-IDX) RUN-CONTROL.
+035700     ADD 1 TO WS-GREETED-COUNT.
+035800     MOVE NT-STR(WS-GREET-IDX) TO WS-LAST-KEY.
+035900     PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT.
+036000 3100-EXIT.
+036100     EXIT.
+036200 
+036300*****************************************************************
+036400*    3200-WRITE-CHECKPOINT
+036500*    REWRITES CKPTFILE WITH THE KEY JUST GREETED SO A RESTART
+036600*    PICKS UP FROM THE NEXT UNTOUCHED VISITOR.
+036700*****************************************************************
+036800 3200-WRITE-CHECKPOINT.
+036900     OPEN OUTPUT CKPTFILE.
+037000     MOVE WS-LAST-KEY TO CKPT-LAST-KEY.
+037100     WRITE CKPT-RECORD.
+037200     CLOSE CKPTFILE.
+037300 3200-EXIT.
+037400     EXIT.
+037500 
+037600*****************************************************************
+037700*    9000-TERMINATE
+037800*    THE ROSTER RAN TO COMPLETION, SO THE CHECKPOINT NO LONGER
+037900*    APPLIES - CLEAR IT NOW SO TOMORROW'S RUN STARTS AT THE TOP
+038000*    OF ITS OWN VISTFILE INSTEAD OF RESTARTING PAST TODAY'S LAST
+038100*    VISITOR.  A RUN THAT ABENDS NEVER REACHES THIS PARAGRAPH, SO
+038200*    THE CHECKPOINT WRITTEN BY 3200-WRITE-CHECKPOINT SURVIVES FOR
+038300*    THE NEXT RESTART ATTEMPT.
+038400*****************************************************************
+038500 9000-TERMINATE.
+038600     CLOSE VISTFILE.
+038700     PERFORM 9100-CLEAR-CHECKPOINT THRU 9100-EXIT.
+038800     DISPLAY "HELLO-NAME: " NT-COUNT " VISITOR(S) ON ROSTER, "
+038900         WS-GREETED-COUNT " PROCESSED THIS RUN.".
+039000     DISPLAY "Press ENTER to exit program.".
+039100     ACCEPT OMITTED.
+039200 9000-EXIT.
+039300     EXIT.
+039400 
+039500 9100-CLEAR-CHECKPOINT.
+039600     OPEN OUTPUT CKPTFILE.
+039700     CLOSE CKPTFILE.
+039800 9100-EXIT.
+039900     EXIT.
+040000 
+040100 END PROGRAM HELLO-NAME.
+040200 
+040300*****************************************************************
+040400*    HELLO-NAME-FUNCTION
+040500*    BUILDS AND DISPLAYS ONE VISITOR GREETING, VALIDATING THE
+040600*    PASSED LENGTH, BRANCHING THE WORDING BY VISIT TYPE, AND
+040700*    RECORDING THE GREETING TO GREETLOG AND AUDITFILE.
+040800*
+040900*    AUTHOR.            J. A. HARTLEY, VISITOR SERVICES SYSTEMS.
+041000*    INSTALLATION.      FRONT OFFICE DATA PROCESSING.
+041100*    DATE-WRITTEN.      01/15/09.
+041200*    DATE-COMPILED.
+041300*
+041400*    MODIFICATION HISTORY
+041500*    DATE       INIT  DESCRIPTION
+041600*    01/15/09   JAH   ORIGINAL VERSION - DISPLAY ONLY.
+041700*    08/08/26   JAH   ADDED LENGTH VALIDATION, VISIT-TYPE GREETING
+041800*                     TEXT, GREETLOG AND AUDITFILE RECORDING.
+041900*****************************************************************
+042000 IDENTIFICATION DIVISION.
+042100 PROGRAM-ID.     HELLO-NAME-FUNCTION.
+042200 AUTHOR.         J. A. HARTLEY.
+042300 INSTALLATION.   FRONT OFFICE DATA PROCESSING.
+042400 DATE-WRITTEN.   01/15/09.
+042500 DATE-COMPILED.
+042600 
+042700 ENVIRONMENT DIVISION.
+042800 INPUT-OUTPUT SECTION.
+042900 FILE-CONTROL.
+043000     SELECT GREETLOG ASSIGN TO "GREETLOG"
+043100         ORGANIZATION IS LINE SEQUENTIAL
+043200         FILE STATUS IS WS-GREETLOG-STATUS.
+043300 
+043400     SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+043500         ORGANIZATION IS LINE SEQUENTIAL
+043600         FILE STATUS IS WS-AUDITFILE-STATUS.
+043700 
+043800 DATA DIVISION.
+043900 FILE SECTION.
+044000 FD  GREETLOG
+044100     LABEL RECORDS ARE OMITTED.
+044200     COPY GREETREC.
+044300 
+044400 FD  AUDITFILE
+044500     LABEL RECORDS ARE OMITTED.
+044600     COPY AUDITREC.
+044700 
+044800 WORKING-STORAGE SECTION.
+044900 01  WS-FILE-STATUS-AREA.
+045000     05  WS-GREETLOG-STATUS       PIC X(02)   VALUE "00".
+045100     05  WS-AUDITFILE-STATUS      PIC X(02)   VALUE "00".
+045200 
+045300 01  WS-VALID-SW                 PIC X(01)   VALUE "Y".
+045310     88  WS-RECORD-VALID              VALUE "Y".
+045320     88  WS-RECORD-INVALID            VALUE "N".
+045330
+045340 01  WS-REJECT-SWITCHES.
+045350     05  WS-LEN-RANGE-SW          PIC X(01)   VALUE "N".
+045360         88  WS-LEN-OUT-OF-RANGE         VALUE "Y".
+045370     05  WS-LEN-MISMATCH-SW       PIC X(01)   VALUE "N".
+045380         88  WS-LEN-MISMATCH             VALUE "Y".
+045600
+045700 01  WS-TRUE-LEN                 PIC 9(02)   VALUE ZERO.
+045800 01  WS-SCAN-IDX                 PIC 9(02)   COMP VALUE ZERO.
+045900 
+046000 01  WS-DATE-TIME-WORK.
+046100     05  WS-CUR-DATE.
+046200         10  WS-CUR-YYYY          PIC 9(04).
+046300         10  WS-CUR-MM            PIC 9(02).
+046400         10  WS-CUR-DD            PIC 9(02).
+046500     05  WS-CUR-TIME.
+046600         10  WS-CUR-HH            PIC 9(02).
+046700         10  WS-CUR-MN            PIC 9(02).
+046800         10  WS-CUR-SS            PIC 9(02).
+046900         10  WS-CUR-HS            PIC 9(02).
+047000 
+047100 01  WS-TIMESTAMP                 PIC X(26)   VALUE SPACES.
+047200 
+047300 LOCAL-STORAGE SECTION.
+047400 01  LS-NAMEX.
+047500     05  LS-NAMEX-STR             PIC A
+047600             OCCURS 1 TO 10 TIMES DEPENDING ON NAMEX-LEN.
+047700 
+047800 LINKAGE SECTION.
+047900 COPY NAMEREC.
+048000 COPY RUNCTL.
+048100 
+048200 PROCEDURE DIVISION USING NAMEX RUN-CONTROL.
+048300*****************************************************************
+048400*    0000-MAINLINE
+048500*    RUN-MODE-BATCH IS THE ONLY PATH ALLOWED NEAR THE CONSOLE
+048600*    DISPLAY/ACCEPT OMITTED PACING AND THE NATIVE OPEN/WRITE/
+048700*    CLOSE AGAINST GREETLOG/AUDITFILE - A CICS CALLER (RUN-MODE-
+048800*    ONLINE) GETS ONLY THE VALIDATED LS-NAMEX AND RETURNS RIGHT
+048900*    AWAY SO IT CAN BUILD ITS OWN SCREEN TEXT AND STAYS CICS-
+049000*    SAFE.  RUN-RESULT AND RUN-TIMESTAMP ARE SET FOR EVERY CALL,
+049010*    BATCH OR ONLINE, SO A RUN-MODE-ONLINE CALLER CAN BUILD AND
+049020*    WRITE ITS OWN AUDIT RECORD THROUGH CICS FILE CONTROL - THE
+049030*    FACT OF AUDITING IS NOT SKIPPED UNDER CICS, ONLY THE NATIVE
+049040*    OPEN/WRITE/CLOSE AGAINST AUDITFILE ITSELF IS.
+049200*****************************************************************
+049300 0000-MAINLINE.
+049310     PERFORM 1000-VALIDATE-NAME-LEN THRU 1000-EXIT.
+049320     PERFORM 1900-GET-TIMESTAMP THRU 1900-EXIT.
+049330     IF WS-RECORD-VALID
+049335         SET RUN-RESULT-GREETED TO TRUE
+049340         PERFORM 2000-BUILD-GREETING THRU 2000-EXIT
+049350         IF RUN-MODE-BATCH
+049360             PERFORM 3000-WRITE-GREETLOG THRU 3000-EXIT
+049370         END-IF
+049380     ELSE
+049385         SET RUN-RESULT-REJECTED TO TRUE
+049390         IF RUN-MODE-BATCH
+049400             PERFORM 2900-DISPLAY-REJECTION THRU 2900-EXIT
+049410         END-IF
+049420     END-IF.
+049430     IF RUN-MODE-BATCH
+049440         PERFORM 4000-WRITE-AUDITFILE THRU 4000-EXIT
+049450     END-IF.
+049700     GOBACK.
+049800
+049900*****************************************************************
+050000*    1000-VALIDATE-NAME-LEN
+050100*    SCANS NAMEX-STR FOR ITS TRUE NON-BLANK LENGTH AND REJECTS
+050200*    THE RECORD IF THAT DISAGREES WITH THE PASSED NAMEX-LEN, OR
+050300*    IF NAMEX-LEN ITSELF IS OUT OF RANGE FOR THE FIELD.  THE TWO
+050310*    REASONS ARE TRACKED SEPARATELY SO 2900-DISPLAY-REJECTION CAN
+050320*    SAY WHICH ONE ACTUALLY FIRED INSTEAD OF ALWAYS BLAMING A
+050330*    LENGTH MISMATCH.
+050400*****************************************************************
+050500 1000-VALIDATE-NAME-LEN.
+050600     MOVE ZERO TO WS-TRUE-LEN.
+050610     MOVE "N" TO WS-LEN-RANGE-SW.
+050620     MOVE "N" TO WS-LEN-MISMATCH-SW.
+050700     SET WS-RECORD-VALID TO TRUE.
+050800     PERFORM 1100-SCAN-TRUE-LENGTH THRU 1100-EXIT.
+050900     IF WS-TRUE-LEN NOT = NAMEX-LEN
+050910         SET WS-LEN-MISMATCH TO TRUE
+051000         SET WS-RECORD-INVALID TO TRUE
+051100     END-IF.
+051200     IF NAMEX-LEN = ZERO OR NAMEX-LEN > 10
+051210         SET WS-LEN-OUT-OF-RANGE TO TRUE
+051300         SET WS-RECORD-INVALID TO TRUE
+051400     END-IF.
+051500 1000-EXIT.
+051600     EXIT.
+051700 
+051800 1100-SCAN-TRUE-LENGTH.
+051900     PERFORM 1110-SCAN-ONE-BYTE THRU 1110-EXIT
+052000         VARYING WS-SCAN-IDX FROM 10 BY -1
+052100         UNTIL WS-SCAN-IDX < 1 OR WS-TRUE-LEN NOT = ZERO.
+052200 1100-EXIT.
+052300     EXIT.
+052400 
+052500 1110-SCAN-ONE-BYTE.
+052600     IF NAMEX-STR(WS-SCAN-IDX:1) NOT = SPACE
+052700         MOVE WS-SCAN-IDX TO WS-TRUE-LEN
+052800     END-IF.
+052900 1110-EXIT.
+053000     EXIT.
+053100
+053110*****************************************************************
+053120*    1900-GET-TIMESTAMP
+053130*    BUILDS WS-TIMESTAMP FOR WHICHEVER PARAGRAPH NEEDS IT NEXT -
+053140*    GREETLOG, AUDITFILE, OR BOTH - REGARDLESS OF WHETHER THE
+053150*    RECORD PASSED VALIDATION.  ALSO COPIED TO RUN-TIMESTAMP SO
+053152*    A RUN-MODE-ONLINE CALLER CAN STAMP THE AUDIT RECORD IT
+053154*    WRITES FOR ITSELF WITH THE SAME TIMESTAMP THIS CALL USED.
+053160*****************************************************************
+053170 1900-GET-TIMESTAMP.
+053180     ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD.
+053190     ACCEPT WS-CUR-TIME FROM TIME.
+053200     MOVE SPACES TO WS-TIMESTAMP.
+053210     STRING WS-CUR-YYYY "-" WS-CUR-MM "-" WS-CUR-DD " "
+053220             WS-CUR-HH ":" WS-CUR-MN ":" WS-CUR-SS
+053230         DELIMITED BY SIZE INTO WS-TIMESTAMP.
+053235     MOVE WS-TIMESTAMP TO RUN-TIMESTAMP.
+053240 1900-EXIT.
+053250     EXIT.
+053260
+053200*****************************************************************
+053300*    2000-BUILD-GREETING
+053400*    MOVES THE VALIDATED NAME INTO THE DISPLAY TABLE AND, FOR A
+053410*    BATCH CALLER ONLY, SHOWS THE GREETING WORDED BY VISIT TYPE
+053420*    AND PACES THE OPERATOR WITH ACCEPT OMITTED.  A CICS CALLER
+053430*    (RUN-MODE-ONLINE) HAS NO CONSOLE, SO IT BUILDS ITS OWN
+053440*    SCREEN TEXT FROM LS-NAMEX/NAMEX AFTER THIS CALL RETURNS.
+053600*****************************************************************
+053700 2000-BUILD-GREETING.
+053800     MOVE NAMEX(1:NAMEX-LEN) TO LS-NAMEX.
+053810     IF RUN-MODE-BATCH
+054500       EVALUATE TRUE
+054600         WHEN NAMEX-VISIT-VIP
+054700           DISPLAY "Hello, " LS-NAMEX
+054800               ", nice to meet you.  You are a VIP visitor here"
+054900           DISPLAY "to see " NAMEX-DEPT
+055000               " - an escort has been notified."
+055100         WHEN NAMEX-VISIT-CONTRACTOR
+055200           DISPLAY "Hello, " LS-NAMEX
+055300               ", nice to meet you.  Please sign in as a"
+055400           DISPLAY "contractor visiting " NAMEX-DEPT "."
+055500         WHEN OTHER
+055600           DISPLAY "Hello, " LS-NAMEX
+055700               ", nice to meet you.  Please proceed to "
+055800               NAMEX-DEPT "."
+055900       END-EVALUATE
+055910       ACCEPT OMITTED
+055920     END-IF.
+056100 2000-EXIT.
+056200     EXIT.
+056210
+056220*****************************************************************
+056230*    2900-DISPLAY-REJECTION
+056240*    DISTINGUISHES THE TWO REJECTION REASONS 1000-VALIDATE-NAME-
+056250*    LEN CAN RAISE SO THE DIAGNOSTIC NEVER CLAIMS A LENGTH
+056260*    MISMATCH FOR A RECORD THAT WAS REALLY OUT OF RANGE (E.G. AN
+056270*    ALL-BLANK NAMEX-STR WITH NAMEX-LEN OF ZERO, WHERE THE TRUE
+056280*    LENGTH OF ZERO "MATCHES" THE PASSED LENGTH).
+056290*****************************************************************
+056300 2900-DISPLAY-REJECTION.
+056310     EVALUATE TRUE
+056320         WHEN WS-LEN-OUT-OF-RANGE
+056330           DISPLAY "HELLO-NAME-FUNCTION: NAMEX-LEN OF " NAMEX-LEN
+056340               " IS OUT OF RANGE (MUST BE 1 THRU 10) - RECORD"
+056350           DISPLAY "REJECTED."
+056360         WHEN WS-LEN-MISMATCH
+056370           DISPLAY "HELLO-NAME-FUNCTION: NAMEX-LEN OF " NAMEX-LEN
+056380               " DOES NOT MATCH THE TRUE LENGTH OF '" NAMEX-STR
+056390           DISPLAY "' (" WS-TRUE-LEN ") - RECORD REJECTED."
+056395         WHEN OTHER
+056396             DISPLAY "HELLO-NAME-FUNCTION: RECORD REJECTED FOR '"
+056397                 NAMEX-STR "'."
+056398     END-EVALUATE.
+056399 2900-EXIT.
+056400     EXIT.
+056300 
+056400*****************************************************************
+056500*    3000-WRITE-GREETLOG
+056600*    ONE LINE PER VISITOR FOR THE FRONT-OFFICE BINDER.
+056700*****************************************************************
+056800 3000-WRITE-GREETLOG.
+056900     OPEN EXTEND GREETLOG.
+057000     IF WS-GREETLOG-STATUS NOT = "00"
+057100         OPEN OUTPUT GREETLOG
+057200     END-IF.
+057300     MOVE SPACES TO GREET-LOG-RECORD.
+057400     MOVE NAMEX-STR TO GL-NAME.
+057500     MOVE WS-TIMESTAMP TO GL-TIMESTAMP.
+057600     WRITE GREET-LOG-RECORD.
+057700     CLOSE GREETLOG.
+057800 3000-EXIT.
+057900     EXIT.
+058000 
+058100*****************************************************************
+058200*    4000-WRITE-AUDITFILE
+058300*    APPEND-ONLY COMPLIANCE TRAIL - NAME, TIMESTAMP, OPERATOR AND
+058310*    TERMINAL ID, PLUS AU-STATUS SO A CALL REJECTED BY 1000-
+058320*    VALIDATE-NAME-LEN STILL LEAVES A TRACE INSTEAD OF ONLY A
+058330*    CONSOLE DISPLAY NOBODY CAPTURES.
+058400*****************************************************************
+058600 4000-WRITE-AUDITFILE.
+058700     OPEN EXTEND AUDITFILE.
+058800     IF WS-AUDITFILE-STATUS NOT = "00"
+058900         OPEN OUTPUT AUDITFILE
+059000     END-IF.
+059100     MOVE SPACES TO AUDIT-RECORD.
+059200     MOVE NAMEX-STR TO AU-NAME.
+059300     MOVE WS-TIMESTAMP TO AU-TIMESTAMP.
+059400     MOVE RUN-OPERATOR-ID TO AU-OPERATOR-ID.
+059500     MOVE RUN-TERMINAL-ID TO AU-TERMINAL-ID.
+059510     IF WS-RECORD-VALID
+059520         SET AU-STATUS-GREETED TO TRUE
+059530     ELSE
+059540         SET AU-STATUS-REJECTED TO TRUE
+059550     END-IF.
+059600     WRITE AUDIT-RECORD.
+059700     CLOSE AUDITFILE.
+059800 4000-EXIT.
+059900     EXIT.
+060000 
+060100 END PROGRAM HELLO-NAME-FUNCTION.
