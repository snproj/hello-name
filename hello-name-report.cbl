@@ -0,0 +1,239 @@
+000100*****************************************************************
+000200*    HELLO-NAME-REPORT.CBL
+000300*    CLOSE-OF-BUSINESS ROSTER REPORT - SORTS THE DAY'S AUDIT
+000400*    TRAIL BY VISITOR, COLLAPSES SAME-DAY REPEAT GREETINGS INTO
+000500*    A SINGLE LINE WITH A REPEAT COUNT, AND PRINTS RUN TOTALS.
+000600*
+000700*    AUTHOR.            J. A. HARTLEY, VISITOR SERVICES SYSTEMS.
+000800*    INSTALLATION.      FRONT OFFICE DATA PROCESSING.
+000900*    DATE-WRITTEN.      08/08/26.
+001000*    DATE-COMPILED.
+001100*
+001200*    MODIFICATION HISTORY
+001300*    DATE       INIT  DESCRIPTION
+001400*    08/08/26   JAH   ORIGINAL VERSION - RUN ONCE AT CLOSE OF
+001500*                     BUSINESS AGAINST THE DAY'S AUDITFILE.
+001600*    08/09/26   JAH   AUDITFILE NOW CARRIES A REJECTED ROSTER
+001700*                     ENTRY'S TRAIL TOO (AU-STATUS) - THOSE NEVER
+001800*                     REACHED A GREETING, SO THEY ARE COUNTED
+001900*                     SEPARATELY AND LEFT OUT OF THE SIGN-OUT
+002000*                     GROUPING.  ALSO ADDED FILE STATUS CHECKS ON
+002100*                     AUDITFILE AND GREETRPT TO MATCH THE WAY
+002200*                     HELLO-NAME ALREADY CHECKS ITS OWN FILES.
+002300*****************************************************************
+001700 IDENTIFICATION DIVISION.
+001800 PROGRAM-ID.     HELLO-NAME-REPORT.
+001900 AUTHOR.         J. A. HARTLEY.
+002000 INSTALLATION.   FRONT OFFICE DATA PROCESSING.
+002100 DATE-WRITTEN.   08/08/26.
+002200 DATE-COMPILED.
+002300 
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-AUDITFILE-STATUS.
+003000 
+003100     SELECT SORTWORK ASSIGN TO "SORTWORK".
+003200 
+003300     SELECT REPORTFILE ASSIGN TO "GREETRPT"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-REPORTFILE-STATUS.
+003600 
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  AUDITFILE
+004000     LABEL RECORDS ARE OMITTED.
+004100 01  AUDIT-IN-RECORD                 PIC X(61).
+004200 
+004300 SD  SORTWORK.
+004400 COPY AUDITREC REPLACING ==AUDIT-RECORD== BY ==SORT-RECORD==.
+004500 
+004600 FD  REPORTFILE
+004700     LABEL RECORDS ARE OMITTED.
+004800 01  REPORT-LINE-RECORD              PIC X(80).
+004900 
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-FILE-STATUS-AREA.
+005200     05  WS-AUDITFILE-STATUS      PIC X(02)   VALUE "00".
+005300     05  WS-REPORTFILE-STATUS     PIC X(02)   VALUE "00".
+005400
+005500 01  WS-SWITCHES.
+005600     05  WS-SORT-EOF-SW           PIC X(01)   VALUE "N".
+005700         88  WS-SORT-EOF                  VALUE "Y".
+005800     05  WS-FIRST-RECORD-SW       PIC X(01)   VALUE "Y".
+005900         88  WS-FIRST-RECORD              VALUE "Y".
+006000     05  WS-AUDITFILE-OPEN-SW     PIC X(01)   VALUE "Y".
+006100         88  WS-AUDITFILE-OPEN-OK         VALUE "Y".
+006200         88  WS-AUDITFILE-OPEN-FAILED     VALUE "N".
+006300     05  WS-REPORTFILE-OPEN-SW    PIC X(01)   VALUE "Y".
+006400         88  WS-REPORTFILE-OPEN-OK        VALUE "Y".
+006500         88  WS-REPORTFILE-OPEN-FAILED    VALUE "N".
+006600
+006700 01  WS-PREV-NAME                 PIC X(10)   VALUE SPACES.
+006800 01  WS-PREV-DATE                 PIC X(10)   VALUE SPACES.
+006900 01  WS-CUR-GRP-DATE              PIC X(10)   VALUE SPACES.
+007000 01  WS-REPEAT-COUNT              PIC 9(04)   VALUE ZERO.
+007100 01  WS-TOTAL-NAMES               PIC 9(04)   VALUE ZERO.
+007200 01  WS-TOTAL-GREETINGS           PIC 9(04)   VALUE ZERO.
+007300 01  WS-TOTAL-DUPLICATES          PIC 9(04)   VALUE ZERO.
+007500 01  WS-TOTAL-REJECTED            PIC 9(04)   VALUE ZERO.
+007600
+007700 PROCEDURE DIVISION.
+007800*****************************************************************
+007900*    0000-MAINLINE
+008000*    SORTS THE AUDIT TRAIL BY VISITOR (AND, WITHIN A VISITOR, BY
+008100*    TIMESTAMP) AND PASSES EACH RETURNED RECORD THROUGH THE
+008200*    OUTPUT PROCEDURE THAT BUILDS THE SUMMARY REPORT.  AUDITFILE
+008300*    AND GREETRPT ARE CHECKED FOR A GOOD OPEN BEFORE THE SORT
+008400*    RUNS, THE SAME WAY HELLO-NAME CHECKS ITS OWN FILES.
+008500*****************************************************************
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008800     IF WS-AUDITFILE-OPEN-OK AND WS-REPORTFILE-OPEN-OK
+008900         SORT SORTWORK
+009000             ON ASCENDING KEY AU-NAME OF SORT-RECORD
+009100             ON ASCENDING KEY AU-TIMESTAMP OF SORT-RECORD
+009200             USING AUDITFILE
+009300             OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+009310                 THRU 2000-EXIT
+009400         PERFORM 3000-WRITE-TOTALS THRU 3000-EXIT
+009500         PERFORM 9000-TERMINATE THRU 9000-EXIT
+009600     END-IF
+009700     GOBACK.
+009800
+009900*****************************************************************
+010000*    1000-INITIALIZE
+010100*    AUDITFILE IS PROBED WITH ITS OWN OPEN/CLOSE SO A BAD STATUS
+010200*    IS CAUGHT BEFORE THE SORT VERB TAKES OVER OPENING/CLOSING IT
+010300*    IMPLICITLY.  REPORTFILE IS ONLY OPENED IF THAT PROBE PASSED.
+010400*****************************************************************
+010500 1000-INITIALIZE.
+010600     PERFORM 1100-CHECK-AUDITFILE THRU 1100-EXIT.
+010700     IF WS-AUDITFILE-OPEN-OK
+010800         OPEN OUTPUT REPORTFILE
+010900         IF WS-REPORTFILE-STATUS NOT = "00"
+011000             SET WS-REPORTFILE-OPEN-FAILED TO TRUE
+011100             DISPLAY "HELLO-NAME-REPORT: CANNOT OPEN GREETRPT -"
+011200                 " STATUS " WS-REPORTFILE-STATUS
+011300         END-IF
+011400     END-IF.
+011500 1000-EXIT.
+011600     EXIT.
+011700
+011800 1100-CHECK-AUDITFILE.
+011900     OPEN INPUT AUDITFILE.
+012000     IF WS-AUDITFILE-STATUS NOT = "00"
+012100         SET WS-AUDITFILE-OPEN-FAILED TO TRUE
+012200         DISPLAY "HELLO-NAME-REPORT: UNABLE TO OPEN AUDITFILE - "
+012300             "STATUS " WS-AUDITFILE-STATUS " - RUN TERMINATED."
+012400     ELSE
+012500         CLOSE AUDITFILE
+012600     END-IF.
+012700 1100-EXIT.
+012800     EXIT.
+012900
+009500*****************************************************************
+009600*    2000-PRODUCE-REPORT
+009700*    SORT OUTPUT PROCEDURE - READS EACH SORTED AUDIT RECORD IN
+009800*    TURN AND GROUPS CONSECUTIVE SAME-NAME, SAME-DAY ENTRIES.
+009900*****************************************************************
+010000 2000-PRODUCE-REPORT.
+010100     PERFORM 2100-RETURN-RECORD THRU 2100-EXIT
+010200         UNTIL WS-SORT-EOF.
+010300     IF NOT WS-FIRST-RECORD
+010400         PERFORM 2300-WRITE-GROUP-LINE THRU 2300-EXIT
+010500     END-IF.
+010600 2000-EXIT.
+010700     EXIT.
+010800 
+010900 2100-RETURN-RECORD.
+011000     RETURN SORTWORK
+011100         AT END
+011200             SET WS-SORT-EOF TO TRUE
+011300         NOT AT END
+011400             PERFORM 2200-PROCESS-RETURNED-RECORD THRU 2200-EXIT
+011500     END-RETURN.
+011600 2100-EXIT.
+011700     EXIT.
+011800 
+011900*    AUDITFILE NOW CARRIES AN ENTRY FOR EVERY CALL TO HELLO-NAME-
+012000*    FUNCTION, INCLUDING ONES REJECTED BY ITS LENGTH VALIDATION.
+012100*    A REJECTED ENTRY NEVER BECAME A GREETING, SO IT IS COUNTED
+012200*    SEPARATELY AND LEFT OUT OF THE SIGN-OUT GROUPING BELOW.
+012300 2200-PROCESS-RETURNED-RECORD.
+012400     IF AU-STATUS-REJECTED OF SORT-RECORD
+012500         ADD 1 TO WS-TOTAL-REJECTED
+012600     ELSE
+012700         ADD 1 TO WS-TOTAL-GREETINGS
+012800         MOVE AU-TIMESTAMP OF SORT-RECORD(1:10) TO WS-CUR-GRP-DATE
+012900         IF WS-FIRST-RECORD
+013000             PERFORM 2210-START-NEW-GROUP THRU 2210-EXIT
+013100         ELSE
+013200             IF AU-NAME OF SORT-RECORD = WS-PREV-NAME
+013300                     AND WS-CUR-GRP-DATE = WS-PREV-DATE
+013400                 ADD 1 TO WS-REPEAT-COUNT
+013500             ELSE
+013600                 PERFORM 2300-WRITE-GROUP-LINE THRU 2300-EXIT
+013700                 PERFORM 2210-START-NEW-GROUP THRU 2210-EXIT
+013800             END-IF
+013900         END-IF
+014000     END-IF.
+014100 2200-EXIT.
+014200     EXIT.
+013500 
+013600 2210-START-NEW-GROUP.
+013700     MOVE "N" TO WS-FIRST-RECORD-SW.
+013800     MOVE AU-NAME OF SORT-RECORD TO WS-PREV-NAME.
+013900     MOVE WS-CUR-GRP-DATE TO WS-PREV-DATE.
+014000     MOVE 1 TO WS-REPEAT-COUNT.
+014100 2210-EXIT.
+014200     EXIT.
+014300 
+014400*****************************************************************
+014500*    2300-WRITE-GROUP-LINE
+014600*    EMITS ONE ALPHABETICAL SIGN-OUT LINE PER VISITOR/DAY, WITH
+014700*    A REPEAT COUNT WHEN THE SAME VISITOR WAS GREETED MORE THAN
+014800*    ONCE THAT DAY.
+014900*****************************************************************
+015000 2300-WRITE-GROUP-LINE.
+015100     ADD 1 TO WS-TOTAL-NAMES.
+015200     IF WS-REPEAT-COUNT > 1
+015300         COMPUTE WS-TOTAL-DUPLICATES =
+015400                 WS-TOTAL-DUPLICATES + WS-REPEAT-COUNT - 1
+015500     END-IF.
+015600     MOVE SPACES TO REPORT-LINE-RECORD.
+015700     STRING WS-PREV-NAME DELIMITED BY SPACE
+015800             "  VISIT DATE " WS-PREV-DATE
+015900             "  GREETED " WS-REPEAT-COUNT " TIME(S)"
+016000         DELIMITED BY SIZE INTO REPORT-LINE-RECORD.
+016100     WRITE REPORT-LINE-RECORD.
+016200 2300-EXIT.
+016300     EXIT.
+016400 
+016500*****************************************************************
+016600*    3000-WRITE-TOTALS
+016700*****************************************************************
+016800 3000-WRITE-TOTALS.
+016900     MOVE SPACES TO REPORT-LINE-RECORD.
+017000     STRING "TOTAL VISITORS " WS-TOTAL-NAMES
+017100             "  TOTAL GREETINGS " WS-TOTAL-GREETINGS
+017200             "  DUPLICATE GREETINGS " WS-TOTAL-DUPLICATES
+017300             "  REJECTED ENTRIES " WS-TOTAL-REJECTED
+017400         DELIMITED BY SIZE INTO REPORT-LINE-RECORD.
+017500     WRITE REPORT-LINE-RECORD.
+017500 3000-EXIT.
+017600     EXIT.
+017700 
+017800*****************************************************************
+017900*    9000-TERMINATE
+018000*****************************************************************
+018100 9000-TERMINATE.
+018200     CLOSE REPORTFILE.
+018300     DISPLAY "HELLO-NAME-REPORT: " WS-TOTAL-NAMES
+018400         " VISITOR(S) SUMMARIZED TO GREETRPT.".
+018500 9000-EXIT.
+018600     EXIT.
+018700 
+018800 END PROGRAM HELLO-NAME-REPORT.
